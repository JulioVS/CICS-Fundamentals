@@ -0,0 +1,169 @@
+      *****************************************************************
+      *    RESACRPT - DATASET/RESOURCE ACCESS RECONCILIATION REPORT    *
+      *                                                                *
+      *    READS THE RESOURCE ACCESS LOG (RESRCF) WRITTEN BY THE       *
+      *    RESOURCE-ACCESS-LOG PARAGRAPH (RESRCLOG.CPY) AND LISTS,     *
+      *    PER DATASET, WHICH TRANSACTIONS ACCESSED IT AND HOW OFTEN,  *
+      *    FOR FILE CONVERSION AND ACCESS-REVIEW PLANNING.             *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESACRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESOURCE-FILE ASSIGN TO RESRCF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RESRC-KEY
+               FILE STATUS IS WS-RESRCF-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RESACRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESOURCE-FILE
+           RECORD CONTAINS 46 CHARACTERS.
+           COPY RESRCREC.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-RESRCF-STATUS            PIC X(2).
+               88  WS-RESRCF-OK            VALUE '00'.
+           05  WS-REPORT-STATUS            PIC X(2).
+               88  WS-REPORT-OK            VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(1) VALUE 'N'.
+               88  WS-END-OF-FILE          VALUE 'Y'.
+           05  WS-FIRST-RECORD-SWITCH      PIC X(1) VALUE 'Y'.
+               88  WS-FIRST-RECORD         VALUE 'Y'.
+
+       01  WS-CONTROL-FIELDS.
+           05  WS-PREV-DSNAME              PIC X(8) VALUE SPACES.
+           05  WS-PREV-TRAN-ID             PIC X(4) VALUE SPACES.
+           05  WS-TRAN-ACCESS-COUNT        PIC 9(7) VALUE ZERO.
+           05  WS-DSNAME-ACCESS-COUNT      PIC 9(7) VALUE ZERO.
+
+       01  WS-HEADING-1                    PIC X(60)
+           VALUE 'DATASET/RESOURCE ACCESS RECONCILIATION REPORT'.
+
+       01  WS-HEADING-2.
+           05  FILLER                      PIC X(8)  VALUE 'DATASET'.
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  FILLER                      PIC X(4)  VALUE 'TRAN'.
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  FILLER                      PIC X(8)  VALUE 'RESOURCE'.
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE 'ACCESSES'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-DSNAME                PIC X(8).
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  WS-DL-TRAN-ID               PIC X(4).
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  WS-DL-RSRCE                 PIC X(8).
+
+       01  WS-TRAN-TOTAL-LINE.
+           05  FILLER                      PIC X(11) VALUE SPACES.
+           05  FILLER                      PIC X(11) VALUE 'TOTAL FOR '.
+           05  WS-TT-TRAN-ID               PIC X(4).
+           05  FILLER                      PIC X(3)  VALUE SPACES.
+           05  WS-TT-COUNT                 PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10) VALUE ' ACCESSES'.
+
+       01  WS-DSNAME-TOTAL-LINE.
+           05  FILLER                      PIC X(11) VALUE 'TOTAL FOR '.
+           05  WS-DT-DSNAME                PIC X(8).
+           05  FILLER                      PIC X(3)  VALUE SPACES.
+           05  WS-DT-COUNT                 PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10) VALUE ' ACCESSES'.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RESOURCES UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT RESOURCE-FILE
+           IF NOT WS-RESRCF-OK
+               DISPLAY 'RESACRPT: RESRCF OPEN FAILED - STATUS '
+                   WS-RESRCF-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-REPORT-OK
+               DISPLAY 'RESACRPT: REPORT FILE OPEN FAILED - STATUS '
+                   WS-REPORT-STATUS
+               STOP RUN
+           END-IF
+           MOVE WS-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HEADING-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 2100-READ-RESOURCE.
+
+       2000-PROCESS-RESOURCES.
+           IF NOT WS-FIRST-RECORD
+               AND RESRC-KEY-DSNAME NOT = WS-PREV-DSNAME
+               PERFORM 3100-WRITE-TRAN-TOTAL
+               PERFORM 3200-WRITE-DSNAME-TOTAL
+           ELSE
+               IF NOT WS-FIRST-RECORD
+                   AND RESRC-KEY-TRAN-ID NOT = WS-PREV-TRAN-ID
+                   PERFORM 3100-WRITE-TRAN-TOTAL
+               END-IF
+           END-IF
+           IF WS-FIRST-RECORD
+               MOVE RESRC-KEY-DSNAME TO WS-PREV-DSNAME
+               MOVE RESRC-KEY-TRAN-ID TO WS-PREV-TRAN-ID
+               MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+           END-IF
+           PERFORM 3000-WRITE-DETAIL-LINE
+           ADD 1 TO WS-TRAN-ACCESS-COUNT
+           ADD 1 TO WS-DSNAME-ACCESS-COUNT
+           MOVE RESRC-KEY-DSNAME  TO WS-PREV-DSNAME
+           MOVE RESRC-KEY-TRAN-ID TO WS-PREV-TRAN-ID
+           PERFORM 2100-READ-RESOURCE.
+
+       2100-READ-RESOURCE.
+           READ RESOURCE-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       3000-WRITE-DETAIL-LINE.
+           MOVE RESRC-KEY-DSNAME   TO WS-DL-DSNAME
+           MOVE RESRC-KEY-TRAN-ID  TO WS-DL-TRAN-ID
+           MOVE RESRC-RSRCE        TO WS-DL-RSRCE
+           MOVE WS-DETAIL-LINE     TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3100-WRITE-TRAN-TOTAL.
+           MOVE WS-PREV-TRAN-ID         TO WS-TT-TRAN-ID
+           MOVE WS-TRAN-ACCESS-COUNT    TO WS-TT-COUNT
+           MOVE WS-TRAN-TOTAL-LINE      TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ZERO TO WS-TRAN-ACCESS-COUNT.
+
+       3200-WRITE-DSNAME-TOTAL.
+           MOVE WS-PREV-DSNAME          TO WS-DT-DSNAME
+           MOVE WS-DSNAME-ACCESS-COUNT  TO WS-DT-COUNT
+           MOVE WS-DSNAME-TOTAL-LINE    TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ZERO TO WS-DSNAME-ACCESS-COUNT.
+
+       9000-TERMINATE.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 3100-WRITE-TRAN-TOTAL
+               PERFORM 3200-WRITE-DSNAME-TOTAL
+           END-IF
+           CLOSE RESOURCE-FILE
+           CLOSE REPORT-FILE.
