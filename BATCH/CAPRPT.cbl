@@ -0,0 +1,358 @@
+      *****************************************************************
+      *    CAPRPT - TERMINAL/TRANSACTION VOLUME AND PEAK-LOAD REPORT   *
+      *             FOR CAPACITY PLANNING                              *
+      *                                                                *
+      *    READS THE TRANSACTION AUDIT FILE (AUDITF, BUILT FROM        *
+      *    EIBTRNID/EIBTRMID/EIBTASKN/EIBDATE/EIBTIME BY AUDITLOG.CPY) *
+      *    AND PRODUCES A SUMMARY OF TRANSACTION COUNTS PER TERMINAL   *
+      *    AND PER TRANSACTION ID, WITH A PEAK-HOUR BREAKDOWN DERIVED  *
+      *    FROM EIBTIME, SO CAPACITY REQUESTS CAN BE JUSTIFIED WITH    *
+      *    REAL NUMBERS.                                               *
+      *                                                                *
+      *    THE PARM CARD (PARMIN) SUPPLIES A RUN-TYPE ('D' OR 'M')     *
+      *    AND A CCYYMMDD RUN DATE.  SINCE AUDITF IS APPEND-ONLY AND   *
+      *    ACCUMULATES MULTIPLE DAYS OF ACTIVITY (SEE AUDXTRCT'S       *
+      *    HEADER), THE RUN DATE ACTUALLY FILTERS WHICH RECORDS ARE    *
+      *    COUNTED - A 'D' RUN INCLUDES ONLY THAT CCYYMMDD, AN 'M' RUN *
+      *    INCLUDES THE WHOLE CCYYMM.  EACH RECORD'S EIBDATE IS        *
+      *    NORMALIZED VIA DATECNVT FOR THE COMPARE.  THE CARD IS       *
+      *    ESSENTIAL, NOT COSMETIC, SO A MISSING/EMPTY/ZERO-DATE CARD  *
+      *    ABENDS THE JOB RATHER THAN DEFAULTING (MIRRORING AUDXTRCT'S *
+      *    PARMIN HANDLING).                                           *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAPRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDITF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AUDIT-KEY
+               FILE STATUS IS WS-AUDITF-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO PARMIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARMF-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO CAPRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORD CONTAINS 39 CHARACTERS.
+           COPY AUDITREC.
+
+       FD  PARM-FILE
+           RECORD CONTAINS 9 CHARACTERS.
+       01  PARM-CARD.
+           05  PARM-RUN-TYPE               PIC X(1).
+           05  PARM-RUN-DATE               PIC 9(8).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-AUDITF-STATUS            PIC X(2).
+               88  WS-AUDITF-OK            VALUE '00'.
+           05  WS-PARMF-STATUS             PIC X(2).
+               88  WS-PARMF-OK             VALUE '00'.
+           05  WS-REPORT-STATUS            PIC X(2).
+               88  WS-REPORT-OK            VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(1) VALUE 'N'.
+               88  WS-END-OF-FILE          VALUE 'Y'.
+
+       01  WS-RUN-TYPE                     PIC X(1) VALUE 'D'.
+           88  WS-RUN-TYPE-DAILY           VALUE 'D'.
+           88  WS-RUN-TYPE-MONTHLY         VALUE 'M'.
+
+       01  WS-RUN-TYPE-LITERAL             PIC X(7) VALUE 'DAILY'.
+
+       01  WS-RUN-DATE                     PIC 9(8) VALUE ZERO.
+       01  WS-RUN-CCYYMM                   PIC 9(6) VALUE ZERO.
+       01  WS-REC-CCYYDDD                  PIC 9(7) VALUE ZERO.
+       01  WS-REC-CCYYMMDD                 PIC 9(8) VALUE ZERO.
+       01  WS-REC-CCYYMM                   PIC 9(6) VALUE ZERO.
+       01  WS-REC-DATE-VALID               PIC X(1) VALUE 'N'.
+       01  WS-BAD-DATE-COUNT               PIC 9(7) VALUE ZERO.
+       01  WS-DATE-MATCH-SWITCH            PIC X(1).
+           88  WS-DATE-MATCHES             VALUE 'Y'.
+           88  WS-DATE-NOT-MATCHED         VALUE 'N'.
+
+       01  WS-TERM-TABLE.
+           05  WS-TERM-ENTRY OCCURS 200 TIMES.
+               10  WS-TERM-ID              PIC X(4).
+               10  WS-TERM-COUNT           PIC 9(7).
+       01  WS-TERM-USED                    PIC 9(4) VALUE ZERO.
+       01  WS-TERM-SUBSCRIPT               PIC 9(4).
+       01  WS-TERM-FOUND-SWITCH            PIC X(1).
+           88  WS-TERM-FOUND               VALUE 'Y'.
+           88  WS-TERM-NOT-FOUND           VALUE 'N'.
+       01  WS-TERM-TABLE-FULL-SWITCH       PIC X(1) VALUE 'N'.
+           88  WS-TERM-TABLE-FULL          VALUE 'Y'.
+
+       01  WS-TRAN-TABLE.
+           05  WS-TRAN-ENTRY OCCURS 100 TIMES.
+               10  WS-TRAN-ID              PIC X(4).
+               10  WS-TRAN-COUNT           PIC 9(7).
+       01  WS-TRAN-USED                    PIC 9(4) VALUE ZERO.
+       01  WS-TRAN-SUBSCRIPT               PIC 9(4).
+       01  WS-TRAN-FOUND-SWITCH            PIC X(1).
+           88  WS-TRAN-FOUND               VALUE 'Y'.
+           88  WS-TRAN-NOT-FOUND           VALUE 'N'.
+       01  WS-TRAN-TABLE-FULL-SWITCH       PIC X(1) VALUE 'N'.
+           88  WS-TRAN-TABLE-FULL          VALUE 'Y'.
+
+       01  WS-HOUR-TABLE.
+           05  WS-HOUR-COUNT OCCURS 24 TIMES PIC 9(7) VALUE ZERO.
+       01  WS-HOUR                         PIC 9(2).
+       01  WS-MIN-SEC                      PIC 9(4).
+       01  WS-HOUR-SUBSCRIPT               PIC 9(2).
+       01  WS-PEAK-HOUR                    PIC 9(2) VALUE ZERO.
+       01  WS-PEAK-HOUR-COUNT              PIC 9(7) VALUE ZERO.
+
+       01  WS-HEADING-1                    PIC X(60)
+           VALUE 'CAPACITY PLANNING VOLUME AND PEAK-LOAD REPORT'.
+       01  WS-HEADING-2.
+           05  FILLER                      PIC X(10)
+               VALUE 'RUN TYPE: '.
+           05  WS-H2-RUN-TYPE              PIC X(7).
+
+       01  WS-SECTION-TERM-HEADING         PIC X(40)
+           VALUE 'TRANSACTION COUNT BY TERMINAL'.
+       01  WS-SECTION-TRAN-HEADING         PIC X(40)
+           VALUE 'TRANSACTION COUNT BY TRANSACTION ID'.
+       01  WS-SECTION-HOUR-HEADING         PIC X(40)
+           VALUE 'TRANSACTION COUNT BY HOUR (PEAK-LOAD)'.
+
+       01  WS-TERM-TABLE-FULL-MSG          PIC X(60)
+           VALUE 'WARNING - OVER 200 TERMS SEEN - COUNTS INCOMPLETE'.
+       01  WS-TRAN-TABLE-FULL-MSG          PIC X(60)
+           VALUE 'WARNING - OVER 100 TRAN IDS SEEN - COUNTS INCOMPLETE'.
+
+       01  WS-TERM-DETAIL-LINE.
+           05  WS-TDL-TERM-ID              PIC X(4).
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  WS-TDL-COUNT                PIC ZZZ,ZZ9.
+
+       01  WS-TRAN-DETAIL-LINE.
+           05  WS-TRDL-TRAN-ID             PIC X(4).
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  WS-TRDL-COUNT               PIC ZZZ,ZZ9.
+
+       01  WS-HOUR-DETAIL-LINE.
+           05  WS-HDL-HOUR                 PIC Z9.
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  WS-HDL-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  WS-HDL-PEAK-FLAG            PIC X(11).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-AUDIT-RECORDS UNTIL WS-END-OF-FILE
+           PERFORM 3000-FIND-PEAK-HOUR
+           PERFORM 4000-WRITE-REPORT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           PERFORM 1100-READ-RUN-TYPE-PARM
+           OPEN INPUT AUDIT-FILE
+           IF NOT WS-AUDITF-OK
+               DISPLAY 'CAPRPT: AUDITF OPEN FAILED - STATUS '
+                   WS-AUDITF-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-REPORT-OK
+               DISPLAY 'CAPRPT: REPORT FILE OPEN FAILED - STATUS '
+                   WS-REPORT-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 2100-READ-AUDIT-RECORD.
+
+       1100-READ-RUN-TYPE-PARM.
+           OPEN INPUT PARM-FILE
+           IF NOT WS-PARMF-OK
+               DISPLAY 'CAPRPT: PARMIN OPEN FAILED - STATUS '
+                   WS-PARMF-STATUS
+               DISPLAY 'CAPRPT: RUN TYPE/DATE PARM IS REQUIRED - '
+                   'ABENDING'
+               STOP RUN
+           END-IF
+           READ PARM-FILE
+               AT END
+                   DISPLAY 'CAPRPT: PARMIN IS EMPTY'
+                   DISPLAY 'CAPRPT: RUN TYPE/DATE PARM IS REQUIRED - '
+                       'ABENDING'
+                   CLOSE PARM-FILE
+                   STOP RUN
+           END-READ
+           IF PARM-RUN-DATE = ZERO
+               DISPLAY 'CAPRPT: PARMIN RUN DATE IS ZERO/BLANK'
+               DISPLAY 'CAPRPT: RUN TYPE/DATE PARM IS REQUIRED - '
+                   'ABENDING'
+               CLOSE PARM-FILE
+               STOP RUN
+           END-IF
+           IF PARM-RUN-TYPE = 'M'
+               MOVE 'M' TO WS-RUN-TYPE
+           ELSE
+               MOVE 'D' TO WS-RUN-TYPE
+           END-IF
+           MOVE PARM-RUN-DATE TO WS-RUN-DATE
+           COMPUTE WS-RUN-CCYYMM = WS-RUN-DATE / 100
+           CLOSE PARM-FILE
+           IF WS-RUN-TYPE-MONTHLY
+               MOVE 'MONTHLY' TO WS-RUN-TYPE-LITERAL
+           ELSE
+               MOVE 'DAILY' TO WS-RUN-TYPE-LITERAL
+           END-IF.
+
+       2000-PROCESS-AUDIT-RECORDS.
+           CALL 'DATECNVT' USING AUDIT-DATE-EIB WS-REC-CCYYDDD
+               WS-REC-CCYYMMDD WS-REC-DATE-VALID
+           IF WS-REC-DATE-VALID NOT = 'Y'
+               ADD 1 TO WS-BAD-DATE-COUNT
+           ELSE
+               SET WS-DATE-NOT-MATCHED TO TRUE
+               IF WS-RUN-TYPE-MONTHLY
+                   COMPUTE WS-REC-CCYYMM = WS-REC-CCYYMMDD / 100
+                   IF WS-REC-CCYYMM = WS-RUN-CCYYMM
+                       SET WS-DATE-MATCHES TO TRUE
+                   END-IF
+               ELSE
+                   IF WS-REC-CCYYMMDD = WS-RUN-DATE
+                       SET WS-DATE-MATCHES TO TRUE
+                   END-IF
+               END-IF
+               IF WS-DATE-MATCHES
+                   PERFORM 2200-ACCUMULATE-TERM-COUNT
+                   PERFORM 2300-ACCUMULATE-TRAN-COUNT
+                   PERFORM 2400-ACCUMULATE-HOUR-COUNT
+               END-IF
+           END-IF
+           PERFORM 2100-READ-AUDIT-RECORD.
+
+       2100-READ-AUDIT-RECORD.
+           READ AUDIT-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2200-ACCUMULATE-TERM-COUNT.
+           SET WS-TERM-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-TERM-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-TERM-SUBSCRIPT > WS-TERM-USED
+               IF WS-TERM-ID(WS-TERM-SUBSCRIPT) = AUDIT-KEY-TERM-ID
+                   SET WS-TERM-FOUND TO TRUE
+                   ADD 1 TO WS-TERM-COUNT(WS-TERM-SUBSCRIPT)
+               END-IF
+           END-PERFORM
+           IF WS-TERM-NOT-FOUND
+               IF WS-TERM-USED < 200
+                   ADD 1 TO WS-TERM-USED
+                   MOVE AUDIT-KEY-TERM-ID TO WS-TERM-ID(WS-TERM-USED)
+                   MOVE 1 TO WS-TERM-COUNT(WS-TERM-USED)
+               ELSE
+                   SET WS-TERM-TABLE-FULL TO TRUE
+               END-IF
+           END-IF.
+
+       2300-ACCUMULATE-TRAN-COUNT.
+           SET WS-TRAN-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-TRAN-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-TRAN-SUBSCRIPT > WS-TRAN-USED
+               IF WS-TRAN-ID(WS-TRAN-SUBSCRIPT) = AUDIT-TRAN-ID
+                   SET WS-TRAN-FOUND TO TRUE
+                   ADD 1 TO WS-TRAN-COUNT(WS-TRAN-SUBSCRIPT)
+               END-IF
+           END-PERFORM
+           IF WS-TRAN-NOT-FOUND
+               IF WS-TRAN-USED < 100
+                   ADD 1 TO WS-TRAN-USED
+                   MOVE AUDIT-TRAN-ID TO WS-TRAN-ID(WS-TRAN-USED)
+                   MOVE 1 TO WS-TRAN-COUNT(WS-TRAN-USED)
+               ELSE
+                   SET WS-TRAN-TABLE-FULL TO TRUE
+               END-IF
+           END-IF.
+
+       2400-ACCUMULATE-HOUR-COUNT.
+           DIVIDE AUDIT-TIME-EIB BY 10000
+               GIVING WS-HOUR
+               REMAINDER WS-MIN-SEC
+           COMPUTE WS-HOUR-SUBSCRIPT = WS-HOUR + 1
+           ADD 1 TO WS-HOUR-COUNT(WS-HOUR-SUBSCRIPT).
+
+       3000-FIND-PEAK-HOUR.
+           PERFORM VARYING WS-HOUR-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-HOUR-SUBSCRIPT > 24
+               IF WS-HOUR-COUNT(WS-HOUR-SUBSCRIPT) > WS-PEAK-HOUR-COUNT
+                   MOVE WS-HOUR-COUNT(WS-HOUR-SUBSCRIPT)
+                       TO WS-PEAK-HOUR-COUNT
+                   COMPUTE WS-PEAK-HOUR = WS-HOUR-SUBSCRIPT - 1
+               END-IF
+           END-PERFORM.
+
+       4000-WRITE-REPORT.
+           MOVE WS-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-RUN-TYPE-LITERAL TO WS-H2-RUN-TYPE
+           MOVE WS-HEADING-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-SECTION-TERM-HEADING TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-TERM-TABLE-FULL
+               MOVE WS-TERM-TABLE-FULL-MSG TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           PERFORM VARYING WS-TERM-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-TERM-SUBSCRIPT > WS-TERM-USED
+               MOVE WS-TERM-ID(WS-TERM-SUBSCRIPT) TO WS-TDL-TERM-ID
+               MOVE WS-TERM-COUNT(WS-TERM-SUBSCRIPT) TO WS-TDL-COUNT
+               MOVE WS-TERM-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM
+           MOVE WS-SECTION-TRAN-HEADING TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-TRAN-TABLE-FULL
+               MOVE WS-TRAN-TABLE-FULL-MSG TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           PERFORM VARYING WS-TRAN-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-TRAN-SUBSCRIPT > WS-TRAN-USED
+               MOVE WS-TRAN-ID(WS-TRAN-SUBSCRIPT) TO WS-TRDL-TRAN-ID
+               MOVE WS-TRAN-COUNT(WS-TRAN-SUBSCRIPT) TO WS-TRDL-COUNT
+               MOVE WS-TRAN-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM
+           MOVE WS-SECTION-HOUR-HEADING TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-HOUR-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-HOUR-SUBSCRIPT > 24
+               COMPUTE WS-HDL-HOUR = WS-HOUR-SUBSCRIPT - 1
+               MOVE WS-HOUR-COUNT(WS-HOUR-SUBSCRIPT) TO WS-HDL-COUNT
+               IF WS-HOUR-SUBSCRIPT - 1 = WS-PEAK-HOUR
+                   MOVE '<-- PEAK' TO WS-HDL-PEAK-FLAG
+               ELSE
+                   MOVE SPACES TO WS-HDL-PEAK-FLAG
+               END-IF
+               MOVE WS-HOUR-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM.
+
+       9000-TERMINATE.
+           IF WS-BAD-DATE-COUNT NOT = ZERO
+               DISPLAY 'CAPRPT: SKIPPED ' WS-BAD-DATE-COUNT
+                   ' RECORDS WITH INVALID EIBDATE CENTURY'
+           END-IF
+           CLOSE AUDIT-FILE
+           CLOSE REPORT-FILE.
