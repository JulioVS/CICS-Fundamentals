@@ -0,0 +1,178 @@
+      *****************************************************************
+      *    AUDXTRCT - NIGHTLY TASK ACTIVITY EXTRACT FOR THE ENTERPRISE *
+      *               JOB SCHEDULER                                    *
+      *                                                                *
+      *    READS THE TRANSACTION AUDIT FILE (AUDITF, BUILT FROM        *
+      *    EIBTRNID/EIBTASKN/EIBDATE/EIBTIME BY AUDITLOG.CPY) AND      *
+      *    PRODUCES A FIXED-FORMAT FEED FILE SUMMARIZING TRANSACTION   *
+      *    COUNTS AND PEAK TASK NUMBERS BY HOUR, SO THE SCHEDULER'S    *
+      *    MONITORING DASHBOARD CAN SHOW CICS ACTIVITY ALONGSIDE OUR   *
+      *    BATCH JOB STATS.                                            *
+      *                                                                *
+      *    AUDITF IS APPEND-ONLY AND ACCUMULATES MULTIPLE DAYS OF      *
+      *    ACTIVITY, SO THE RUN-DATE PARAMETER CARD (PARMIN) SUPPLIES  *
+      *    THE CCYYMMDD THIS EXTRACT IS FOR (MIRRORING CAPRPT'S        *
+      *    PARMIN PATTERN).  EACH AUDIT RECORD'S EIBDATE IS NORMALIZED *
+      *    VIA DATECNVT AND COMPARED AGAINST THE PARM DATE SO ONLY     *
+      *    THAT DAY'S ACTIVITY IS ACCUMULATED - UNLIKE CAPRPT'S D/M    *
+      *    TOGGLE, THIS PARM IS ESSENTIAL, NOT COSMETIC, SO A MISSING  *
+      *    OR EMPTY CARD ABENDS THE JOB RATHER THAN DEFAULTING.        *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDXTRCT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDITF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AUDIT-KEY
+               FILE STATUS IS WS-AUDITF-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO PARMIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARMF-STATUS.
+
+           SELECT FEED-FILE ASSIGN TO SCHEDFD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FEEDF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORD CONTAINS 39 CHARACTERS.
+           COPY AUDITREC.
+
+       FD  PARM-FILE
+           RECORD CONTAINS 8 CHARACTERS.
+       01  PARM-RUN-DATE                   PIC 9(8).
+
+       FD  FEED-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+           COPY FEEDREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-AUDITF-STATUS            PIC X(2).
+               88  WS-AUDITF-OK            VALUE '00'.
+           05  WS-PARMF-STATUS             PIC X(2).
+               88  WS-PARMF-OK             VALUE '00'.
+           05  WS-FEEDF-STATUS             PIC X(2).
+               88  WS-FEEDF-OK             VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(1) VALUE 'N'.
+               88  WS-END-OF-FILE          VALUE 'Y'.
+
+       01  WS-RUN-DATE                     PIC 9(8) VALUE ZERO.
+       01  WS-REC-CCYYDDD                  PIC 9(7) VALUE ZERO.
+       01  WS-REC-CCYYMMDD                 PIC 9(8) VALUE ZERO.
+       01  WS-REC-DATE-VALID                PIC X(1) VALUE 'N'.
+       01  WS-BAD-DATE-COUNT                PIC 9(7) VALUE ZERO.
+
+       01  WS-HOUR-EXTRACT-FIELDS.
+           05  WS-HOUR                     PIC 9(2).
+           05  WS-MIN-SEC                  PIC 9(4).
+
+       01  WS-HOUR-TABLE.
+           05  WS-HOUR-ENTRY OCCURS 24 TIMES.
+               10  WS-HOUR-COUNT           PIC 9(7) VALUE ZERO.
+               10  WS-HOUR-PEAK-TASKN      PIC 9(7) VALUE ZERO.
+
+       01  WS-HOUR-SUBSCRIPT               PIC 9(2).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-AUDIT-RECORDS UNTIL WS-END-OF-FILE
+           PERFORM 3000-WRITE-FEED-RECORDS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           PERFORM 1100-READ-RUN-DATE-PARM
+           OPEN INPUT AUDIT-FILE
+           IF NOT WS-AUDITF-OK
+               DISPLAY 'AUDXTRCT: AUDITF OPEN FAILED - STATUS '
+                   WS-AUDITF-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT FEED-FILE
+           IF NOT WS-FEEDF-OK
+               DISPLAY 'AUDXTRCT: SCHEDFD OPEN FAILED - STATUS '
+                   WS-FEEDF-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 2100-READ-AUDIT-RECORD.
+
+       1100-READ-RUN-DATE-PARM.
+           OPEN INPUT PARM-FILE
+           IF NOT WS-PARMF-OK
+               DISPLAY 'AUDXTRCT: PARMIN OPEN FAILED - STATUS '
+                   WS-PARMF-STATUS
+               DISPLAY 'AUDXTRCT: RUN DATE PARM IS REQUIRED - ABENDING'
+               STOP RUN
+           END-IF
+           READ PARM-FILE
+               AT END
+                   DISPLAY 'AUDXTRCT: PARMIN IS EMPTY'
+                   DISPLAY
+                       'AUDXTRCT: RUN DATE PARM IS REQUIRED - ABENDING'
+                   CLOSE PARM-FILE
+                   STOP RUN
+           END-READ
+           IF PARM-RUN-DATE = ZERO
+               DISPLAY 'AUDXTRCT: PARMIN RUN DATE IS ZERO/BLANK'
+               DISPLAY
+                   'AUDXTRCT: RUN DATE PARM IS REQUIRED - ABENDING'
+               CLOSE PARM-FILE
+               STOP RUN
+           END-IF
+           MOVE PARM-RUN-DATE TO WS-RUN-DATE
+           CLOSE PARM-FILE.
+
+       2000-PROCESS-AUDIT-RECORDS.
+           CALL 'DATECNVT' USING AUDIT-DATE-EIB WS-REC-CCYYDDD
+               WS-REC-CCYYMMDD WS-REC-DATE-VALID
+           IF WS-REC-DATE-VALID NOT = 'Y'
+               ADD 1 TO WS-BAD-DATE-COUNT
+           ELSE
+               IF WS-REC-CCYYMMDD = WS-RUN-DATE
+                   DIVIDE AUDIT-TIME-EIB BY 10000
+                       GIVING WS-HOUR
+                       REMAINDER WS-MIN-SEC
+                   COMPUTE WS-HOUR-SUBSCRIPT = WS-HOUR + 1
+                   ADD 1 TO WS-HOUR-COUNT(WS-HOUR-SUBSCRIPT)
+                   IF AUDIT-KEY-TASKN >
+                           WS-HOUR-PEAK-TASKN(WS-HOUR-SUBSCRIPT)
+                       MOVE AUDIT-KEY-TASKN
+                           TO WS-HOUR-PEAK-TASKN(WS-HOUR-SUBSCRIPT)
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 2100-READ-AUDIT-RECORD.
+
+       2100-READ-AUDIT-RECORD.
+           READ AUDIT-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       3000-WRITE-FEED-RECORDS.
+           PERFORM VARYING WS-HOUR-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-HOUR-SUBSCRIPT > 24
+               MOVE WS-RUN-DATE TO FEED-RUN-DATE
+               COMPUTE FEED-HOUR = WS-HOUR-SUBSCRIPT - 1
+               MOVE WS-HOUR-COUNT(WS-HOUR-SUBSCRIPT) TO FEED-TRAN-COUNT
+               MOVE WS-HOUR-PEAK-TASKN(WS-HOUR-SUBSCRIPT)
+                   TO FEED-PEAK-TASKN
+               WRITE FEED-RECORD
+           END-PERFORM.
+
+       9000-TERMINATE.
+           IF WS-BAD-DATE-COUNT NOT = ZERO
+               DISPLAY 'AUDXTRCT: SKIPPED ' WS-BAD-DATE-COUNT
+                   ' RECORDS WITH INVALID EIBDATE CENTURY'
+           END-IF
+           CLOSE AUDIT-FILE
+           CLOSE FEED-FILE.
