@@ -0,0 +1,175 @@
+      *****************************************************************
+      *    RESPRPT - NIGHTLY NON-NORMAL RESPONSE CODE REPORT           *
+      *                                                                *
+      *    READS THE EXCEPTIONS FILE (EXCEPTF) WRITTEN BY THE          *
+      *    ERROR-CAPTURE PARAGRAPH (ERRCAP.CPY) AND LISTS EVERY        *
+      *    NON-ZERO EIBRESP/EIBRESP2 PAIR BY TRANSACTION, WITH A       *
+      *    COUNT PER TRANSACTION, SO RESOURCE CONTENTION CAN BE SEEN   *
+      *    BEFORE IT BECOMES AN OUTAGE.                                *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESPRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCEPTF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EXCP-KEY
+               FILE STATUS IS WS-EXCEPTF-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RESPRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 43 CHARACTERS.
+           COPY EXCPREC.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-EXCEPTF-STATUS           PIC X(2).
+               88  WS-EXCEPTF-OK           VALUE '00'.
+               88  WS-EXCEPTF-EOF          VALUE '10'.
+           05  WS-REPORT-STATUS            PIC X(2).
+               88  WS-REPORT-OK            VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(1) VALUE 'N'.
+               88  WS-END-OF-FILE          VALUE 'Y'.
+           05  WS-FIRST-RECORD-SWITCH      PIC X(1) VALUE 'Y'.
+               88  WS-FIRST-RECORD         VALUE 'Y'.
+
+       01  WS-CONTROL-FIELDS.
+           05  WS-PREV-TRAN-ID             PIC X(4) VALUE SPACES.
+           05  WS-TRAN-EXCEPTION-COUNT     PIC 9(7) VALUE ZERO.
+           05  WS-GRAND-EXCEPTION-COUNT    PIC 9(7) VALUE ZERO.
+
+       01  WS-HEADING-1.
+           05  FILLER                      PIC X(30)
+               VALUE 'NON-NORMAL CICS RESPONSE CODE'.
+           05  FILLER                      PIC X(15) VALUE ' REPORT'.
+
+       01  WS-HEADING-2.
+           05  FILLER                      PIC X(4)  VALUE 'TRAN'.
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  FILLER                      PIC X(4)  VALUE 'TERM'.
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  FILLER                      PIC X(8)  VALUE 'TASK NO.'.
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  FILLER                      PIC X(9)  VALUE 'EIBRESP'.
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  FILLER                      PIC X(9)  VALUE 'EIBRESP2'.
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  FILLER                      PIC X(9)  VALUE 'ROLLBACK'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-TRAN-ID               PIC X(4).
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  WS-DL-TERM-ID               PIC X(4).
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  WS-DL-TASKN                 PIC ZZZZZZ9.
+           05  FILLER                      PIC X(5)  VALUE SPACES.
+           05  WS-DL-RESP                  PIC -(9)9.
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  WS-DL-RESP2                 PIC -(9)9.
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  WS-DL-RLDBK                 PIC X(9).
+
+       01  WS-TRAN-TOTAL-LINE.
+           05  FILLER                      PIC X(11) VALUE SPACES.
+           05  FILLER                      PIC X(11) VALUE 'TOTAL FOR '.
+           05  WS-TT-TRAN-ID               PIC X(4).
+           05  FILLER                      PIC X(3)  VALUE SPACES.
+           05  WS-TT-COUNT                 PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(12)
+               VALUE ' EXCEPTIONS'.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                      PIC X(24)
+               VALUE 'TOTAL EXCEPTIONS LOGGED '.
+           05  WS-GT-COUNT                 PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EXCEPTIONS UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT EXCEPTION-FILE
+           IF NOT WS-EXCEPTF-OK
+               DISPLAY 'RESPRPT: EXCEPTF OPEN FAILED - STATUS '
+                   WS-EXCEPTF-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-REPORT-OK
+               DISPLAY 'RESPRPT: REPORT FILE OPEN FAILED - STATUS '
+                   WS-REPORT-STATUS
+               STOP RUN
+           END-IF
+           MOVE WS-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HEADING-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 2100-READ-EXCEPTION.
+
+       2000-PROCESS-EXCEPTIONS.
+           IF NOT WS-FIRST-RECORD
+               AND EXCP-KEY-TRAN-ID NOT = WS-PREV-TRAN-ID
+               PERFORM 3100-WRITE-TRAN-TOTAL
+           END-IF
+           IF WS-FIRST-RECORD
+               MOVE EXCP-KEY-TRAN-ID TO WS-PREV-TRAN-ID
+               MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+           END-IF
+           PERFORM 3000-WRITE-DETAIL-LINE
+           ADD 1 TO WS-TRAN-EXCEPTION-COUNT
+           ADD 1 TO WS-GRAND-EXCEPTION-COUNT
+           MOVE EXCP-KEY-TRAN-ID TO WS-PREV-TRAN-ID
+           PERFORM 2100-READ-EXCEPTION.
+
+       2100-READ-EXCEPTION.
+           READ EXCEPTION-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       3000-WRITE-DETAIL-LINE.
+           MOVE EXCP-KEY-TRAN-ID   TO WS-DL-TRAN-ID
+           MOVE EXCP-TERM-ID       TO WS-DL-TERM-ID
+           MOVE EXCP-KEY-TASKN     TO WS-DL-TASKN
+           MOVE EXCP-RESP          TO WS-DL-RESP
+           MOVE EXCP-RESP2         TO WS-DL-RESP2
+           IF EXCP-WAS-ROLLEDBACK
+               MOVE 'YES'          TO WS-DL-RLDBK
+           ELSE
+               MOVE 'NO'           TO WS-DL-RLDBK
+           END-IF
+           MOVE WS-DETAIL-LINE     TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3100-WRITE-TRAN-TOTAL.
+           MOVE WS-PREV-TRAN-ID            TO WS-TT-TRAN-ID
+           MOVE WS-TRAN-EXCEPTION-COUNT    TO WS-TT-COUNT
+           MOVE WS-TRAN-TOTAL-LINE         TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ZERO TO WS-TRAN-EXCEPTION-COUNT.
+
+       9000-TERMINATE.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 3100-WRITE-TRAN-TOTAL
+           END-IF
+           MOVE WS-GRAND-EXCEPTION-COUNT TO WS-GT-COUNT
+           MOVE WS-GRAND-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           CLOSE EXCEPTION-FILE
+           CLOSE REPORT-FILE.
