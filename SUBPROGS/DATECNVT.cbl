@@ -0,0 +1,136 @@
+      *****************************************************************
+      *    DATECNVT - CENTURY-SAFE EIBDATE NORMALIZATION SUBROUTINE    *
+      *                                                                *
+      *    EXPANDS THE 0CYYDDD PACKED VALUE FROM EIBDATE INTO A FULL   *
+      *    CENTURY JULIAN DATE (CCYYDDD) AND GREGORIAN DATE (CCYYMMDD) *
+      *    SO NO PROGRAM HAS TO DO ITS OWN AD HOC UNPACKING.  CALLABLE *
+      *    FROM BOTH CICS AND BATCH PROGRAMS - IT DOES NOT ITSELF USE  *
+      *    ANY EXEC CICS COMMAND.                                      *
+      *                                                                *
+      *    CENTURY INDICATOR C: 0=1900, 1=2000, 2=2100.  THE 2=2100    *
+      *    ENTRY IS THIS SHOP'S OWN EXTENSION OF THE ORIGINAL 0/1      *
+      *    SCHEME, ADOPTED AHEAD OF NEED SO THE ROUTINE DOES NOT HAVE  *
+      *    TO BE REVISITED WHEN CICS STARTS RETURNING IT.  ANY OTHER   *
+      *    CENTURY DIGIT SETS LS-CENTURY-VALID TO 'N' AND ZEROES THE   *
+      *    OUTPUT FIELDS RATHER THAN SILENTLY MISCALCULATING.          *
+      *                                                                *
+      *    CALLED AS:                                                  *
+      *        CALL 'DATECNVT' USING EIBDATE, LS-CCYYDDD-OUT,          *
+      *                              LS-CCYYMMDD-OUT, LS-CENTURY-VALID *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATECNVT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-FIELDS.
+           05  WS-CENTURY-DIGIT            PIC 9(1).
+           05  WS-YEAR-AND-DAY             PIC 9(5).
+           05  WS-YEAR-OF-CENTURY          PIC 9(2).
+           05  WS-DAY-OF-YEAR              PIC 9(3).
+           05  WS-FULL-YEAR                PIC 9(4).
+           05  WS-DAYS-REMAINING           PIC 9(3).
+           05  WS-MONTH-INDEX              PIC 9(2).
+           05  WS-LEAP-YEAR-SWITCH         PIC X(1).
+               88  WS-IS-LEAP-YEAR         VALUE 'Y'.
+               88  WS-IS-NOT-LEAP-YEAR     VALUE 'N'.
+
+       01  WS-MONTH-DAYS-TABLE.
+           05  WS-MONTH-DAYS OCCURS 12 TIMES PIC 9(2).
+
+       01  WS-MONTH-DAYS-NORMAL-VALUES.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 28.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 30.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 30.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 30.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 30.
+           05  FILLER PIC 9(2) VALUE 31.
+
+       LINKAGE SECTION.
+       01  LS-EIBDATE-IN                   PIC S9(7) COMP-3.
+       01  LS-CCYYDDD-OUT                  PIC 9(7).
+       01  LS-CCYYMMDD-OUT                 PIC 9(8).
+       01  LS-CENTURY-VALID                PIC X(1).
+           88  DATE-CENTURY-VALID          VALUE 'Y'.
+           88  DATE-CENTURY-INVALID        VALUE 'N'.
+
+       PROCEDURE DIVISION USING LS-EIBDATE-IN LS-CCYYDDD-OUT
+                                 LS-CCYYMMDD-OUT LS-CENTURY-VALID.
+       0000-MAINLINE.
+           PERFORM 1000-UNPACK-EIBDATE
+           IF DATE-CENTURY-VALID
+               PERFORM 2000-BUILD-CCYYDDD
+               PERFORM 3000-BUILD-CCYYMMDD
+           ELSE
+               MOVE ZERO TO LS-CCYYDDD-OUT
+               MOVE ZERO TO LS-CCYYMMDD-OUT
+           END-IF
+           GOBACK.
+
+       1000-UNPACK-EIBDATE.
+           DIVIDE LS-EIBDATE-IN BY 100000
+               GIVING WS-CENTURY-DIGIT
+               REMAINDER WS-YEAR-AND-DAY
+           DIVIDE WS-YEAR-AND-DAY BY 1000
+               GIVING WS-YEAR-OF-CENTURY
+               REMAINDER WS-DAY-OF-YEAR
+           EVALUATE WS-CENTURY-DIGIT
+               WHEN 0
+                   MOVE 1900 TO WS-FULL-YEAR
+                   SET DATE-CENTURY-VALID TO TRUE
+               WHEN 1
+                   MOVE 2000 TO WS-FULL-YEAR
+                   SET DATE-CENTURY-VALID TO TRUE
+               WHEN 2
+                   MOVE 2100 TO WS-FULL-YEAR
+                   SET DATE-CENTURY-VALID TO TRUE
+               WHEN OTHER
+                   SET DATE-CENTURY-INVALID TO TRUE
+           END-EVALUATE
+           IF DATE-CENTURY-VALID
+               ADD WS-YEAR-OF-CENTURY TO WS-FULL-YEAR
+           END-IF.
+
+       2000-BUILD-CCYYDDD.
+           COMPUTE LS-CCYYDDD-OUT =
+               (WS-FULL-YEAR * 1000) + WS-DAY-OF-YEAR.
+
+       3000-BUILD-CCYYMMDD.
+           PERFORM 3100-DETERMINE-LEAP-YEAR
+           MOVE WS-DAY-OF-YEAR TO WS-DAYS-REMAINING
+           MOVE WS-MONTH-DAYS-NORMAL-VALUES TO WS-MONTH-DAYS-TABLE
+           IF WS-IS-LEAP-YEAR
+               MOVE 29 TO WS-MONTH-DAYS(2)
+           END-IF
+           MOVE 1 TO WS-MONTH-INDEX
+           PERFORM UNTIL
+                   WS-DAYS-REMAINING <=
+                       WS-MONTH-DAYS(WS-MONTH-INDEX)
+               OR WS-MONTH-INDEX > 12
+               SUBTRACT WS-MONTH-DAYS(WS-MONTH-INDEX)
+                   FROM WS-DAYS-REMAINING
+               ADD 1 TO WS-MONTH-INDEX
+           END-PERFORM
+           COMPUTE LS-CCYYMMDD-OUT =
+               (WS-FULL-YEAR * 10000) + (WS-MONTH-INDEX * 100)
+               + WS-DAYS-REMAINING.
+
+       3100-DETERMINE-LEAP-YEAR.
+           IF FUNCTION MOD(WS-FULL-YEAR, 400) = 0
+               SET WS-IS-LEAP-YEAR TO TRUE
+           ELSE
+               IF FUNCTION MOD(WS-FULL-YEAR, 100) = 0
+                   SET WS-IS-NOT-LEAP-YEAR TO TRUE
+               ELSE
+                   IF FUNCTION MOD(WS-FULL-YEAR, 4) = 0
+                       SET WS-IS-LEAP-YEAR TO TRUE
+                   ELSE
+                       SET WS-IS-NOT-LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
