@@ -0,0 +1,103 @@
+      *****************************************************************
+      *    AUDITLOG - TRANSACTION AUDIT TRAIL LOGGING PARAGRAPHS       *
+      *                                                                *
+      *    COPY THIS INTO THE PROCEDURE DIVISION OF ANY CICS PROGRAM   *
+      *    THAT ALSO COPIES AUDITWS INTO WORKING-STORAGE SECTION AND   *
+      *    DFHEIBLK INTO WORKING-STORAGE SECTION.                      *
+      *                                                                *
+      *    PERFORM AUDIT-LOG-ENTRY AS THE FIRST STATEMENT OF THE       *
+      *    PROGRAM TO WRITE ONE AUDIT RECORD FOR THIS TASK, KEYED BY   *
+      *    EIBTRMID/EIBTASKN, CAPTURING EIBTRNID/EIBDATE/EIBTIME.      *
+      *    PERFORM AUDIT-LOG-EXIT IMMEDIATELY BEFORE THE PROGRAM'S     *
+      *    EXEC CICS RETURN TO MARK THE TASK'S AUDIT RECORD COMPLETE.  *
+      *                                                                *
+      *    AUDIT-LOG-ENTRY ALSO PERFORMS SIGNON-LOOKUP (SIGNLKUP.CPY)  *
+      *    TO TAG THE RECORD WITH THE OPERATOR CURRENTLY SIGNED ON AT  *
+      *    EIBTRMID, SO ACTIVITY REPORTS CAN SAY WHO DID SOMETHING,    *
+      *    NOT JUST WHICH TERMINAL IT CAME FROM.                       *
+      *                                                                *
+      *    AUDIT-KEY-DATE IS THE DATECNVT-NORMALIZED CCYYDDD FOR       *
+      *    EIBDATE, SO THE KEY STAYS UNIQUE ACROSS THE TASK-NUMBER     *
+      *    RESET THAT HAPPENS AT EVERY CICS COLD/WARM START.           *
+      *    AUDIT-LOG-EXIT RE-DERIVES THE SAME KEY AND ISSUES A KEYED   *
+      *    READ FOR UPDATE BEFORE THE REWRITE, AS CICS REQUIRES.       *
+      *                                                                *
+      *    IF DATECNVT CANNOT VALIDATE EIBDATE'S CENTURY DIGIT, IT     *
+      *    ZEROES ITS OUTPUT RATHER THAN GUESS - BOTH PARAGRAPHS TEST  *
+      *    THAT FLAG AND SKIP THE FILE REQUEST ENTIRELY RATHER THAN    *
+      *    WRITE/REWRITE A RECORD KEYED BY A ZEROED AUDIT-KEY-DATE.    *
+      *****************************************************************
+       COPY SIGNLKUP.
+
+       AUDIT-LOG-ENTRY.
+           MOVE EIBTRMID               TO AUDIT-KEY-TERM-ID
+           CALL 'DATECNVT' USING EIBDATE WS-AUDIT-CCYYDDD
+               WS-AUDIT-CCYYMMDD WS-AUDIT-DATE-VALID
+           IF WS-AUDIT-DATE-VALID NOT = 'Y'
+               PERFORM AUDIT-DATE-ERROR
+           ELSE
+               MOVE WS-AUDIT-CCYYDDD       TO AUDIT-KEY-DATE
+               MOVE EIBTASKN               TO AUDIT-KEY-TASKN
+               MOVE EIBTRNID               TO AUDIT-TRAN-ID
+               MOVE EIBDATE                TO AUDIT-DATE-EIB
+               MOVE EIBTIME                TO AUDIT-TIME-EIB
+               SET AUDIT-STAT-ENTRY        TO TRUE
+               PERFORM SIGNON-LOOKUP
+               MOVE WS-CURRENT-OPERATOR-ID TO AUDIT-OPERATOR-ID
+               EXEC CICS WRITE
+                   FILE('AUDITF')
+                   FROM(AUDIT-RECORD)
+                   RIDFLD(AUDIT-KEY)
+                   RESP(WS-AUDIT-RESP)
+                   RESP2(WS-AUDIT-RESP2)
+               END-EXEC
+               IF WS-AUDIT-RESP NOT = DFHRESP(NORMAL)
+                   PERFORM AUDIT-LOG-ERROR
+               END-IF
+           END-IF.
+
+       AUDIT-LOG-EXIT.
+           MOVE EIBTRMID               TO AUDIT-KEY-TERM-ID
+           CALL 'DATECNVT' USING EIBDATE WS-AUDIT-CCYYDDD
+               WS-AUDIT-CCYYMMDD WS-AUDIT-DATE-VALID
+           IF WS-AUDIT-DATE-VALID NOT = 'Y'
+               PERFORM AUDIT-DATE-ERROR
+           ELSE
+               MOVE WS-AUDIT-CCYYDDD       TO AUDIT-KEY-DATE
+               MOVE EIBTASKN               TO AUDIT-KEY-TASKN
+               EXEC CICS READ
+                   FILE('AUDITF')
+                   INTO(AUDIT-RECORD)
+                   RIDFLD(AUDIT-KEY)
+                   UPDATE
+                   RESP(WS-AUDIT-RESP)
+                   RESP2(WS-AUDIT-RESP2)
+               END-EXEC
+               IF WS-AUDIT-RESP = DFHRESP(NORMAL)
+                   MOVE EIBTRNID               TO AUDIT-TRAN-ID
+                   MOVE EIBDATE                TO AUDIT-DATE-EIB
+                   MOVE EIBTIME                TO AUDIT-TIME-EIB
+                   SET AUDIT-STAT-COMPLETE     TO TRUE
+                   EXEC CICS REWRITE
+                       FILE('AUDITF')
+                       FROM(AUDIT-RECORD)
+                       RESP(WS-AUDIT-RESP)
+                       RESP2(WS-AUDIT-RESP2)
+                   END-EXEC
+               END-IF
+               IF WS-AUDIT-RESP NOT = DFHRESP(NORMAL)
+                   PERFORM AUDIT-LOG-ERROR
+               END-IF
+           END-IF.
+
+       AUDIT-LOG-ERROR.
+           EXEC CICS SEND TEXT
+               FROM(WS-AUDIT-LOG-ERROR-MSG)
+               LENGTH(LENGTH OF WS-AUDIT-LOG-ERROR-MSG)
+           END-EXEC.
+
+       AUDIT-DATE-ERROR.
+           EXEC CICS SEND TEXT
+               FROM(WS-AUDIT-DATE-ERROR-MSG)
+               LENGTH(LENGTH OF WS-AUDIT-DATE-ERROR-MSG)
+           END-EXEC.
