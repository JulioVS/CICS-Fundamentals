@@ -0,0 +1,61 @@
+      *****************************************************************
+      *    RESRCLOG - DATASET/RESOURCE ACCESS LOGGING PARAGRAPH        *
+      *                                                                *
+      *    COPY THIS INTO THE PROCEDURE DIVISION OF ANY CICS PROGRAM   *
+      *    THAT ALSO COPIES RESRCWS INTO WORKING-STORAGE SECTION AND   *
+      *    DFHEIBLK INTO WORKING-STORAGE SECTION.                      *
+      *                                                                *
+      *    PERFORM RESOURCE-ACCESS-LOG IMMEDIATELY AFTER ANY EXEC      *
+      *    CICS FILE CONTROL REQUEST (READ, WRITE, REWRITE, DELETE,    *
+      *    STARTBR/READNEXT, ETC.) TO RECORD EIBDS AND EIBRSRCE        *
+      *    ALONGSIDE EIBTRNID/EIBTASKN, SO THE RESACRPT BATCH REPORT   *
+      *    CAN SHOW WHICH TRANSACTIONS TOUCH A GIVEN DATASET AND HOW   *
+      *    OFTEN, FOR FILE CONVERSION AND ACCESS-REVIEW PLANNING.      *
+      *                                                                *
+      *    RESRC-KEY-DATE IS THE DATECNVT-NORMALIZED CCYYDDD FOR       *
+      *    EIBDATE, SO THE KEY STAYS UNIQUE ACROSS THE TASK-NUMBER     *
+      *    RESET THAT HAPPENS AT EVERY CICS COLD/WARM START.  A        *
+      *    NON-NORMAL RESPONSE FROM THE WRITE ITSELF IS SURFACED VIA   *
+      *    RESOURCE-ACCESS-LOG-ERROR RATHER THAN DISCARDED, AND AN     *
+      *    UNVALIDATABLE EIBDATE CENTURY SKIPS THE WRITE ENTIRELY      *
+      *    RATHER THAN LOG A RECORD KEYED BY A ZEROED RESRC-KEY-DATE.  *
+      *****************************************************************
+       RESOURCE-ACCESS-LOG.
+           IF EIBDS NOT = SPACES
+               ADD 1 TO WS-RESRC-SEQ
+               MOVE EIBDS              TO RESRC-KEY-DSNAME
+               MOVE EIBTRNID           TO RESRC-KEY-TRAN-ID
+               CALL 'DATECNVT' USING EIBDATE WS-RESRC-CCYYDDD
+                   WS-RESRC-CCYYMMDD WS-RESRC-DATE-VALID
+               IF WS-RESRC-DATE-VALID NOT = 'Y'
+                   PERFORM RESOURCE-ACCESS-LOG-DATE-ERROR
+               ELSE
+                   MOVE WS-RESRC-CCYYDDD   TO RESRC-KEY-DATE
+                   MOVE EIBTASKN           TO RESRC-KEY-TASKN
+                   MOVE WS-RESRC-SEQ       TO RESRC-KEY-SEQ
+                   MOVE EIBRSRCE           TO RESRC-RSRCE
+                   MOVE EIBDATE            TO RESRC-DATE-EIB
+                   MOVE EIBTIME            TO RESRC-TIME-EIB
+                   EXEC CICS WRITE
+                       FILE('RESRCF')
+                       FROM(RESRC-RECORD)
+                       RIDFLD(RESRC-KEY)
+                       RESP(WS-RESRC-RESP)
+                   END-EXEC
+                   IF WS-RESRC-RESP NOT = DFHRESP(NORMAL)
+                       PERFORM RESOURCE-ACCESS-LOG-ERROR
+                   END-IF
+               END-IF
+           END-IF.
+
+       RESOURCE-ACCESS-LOG-ERROR.
+           EXEC CICS SEND TEXT
+               FROM(WS-RESRC-LOG-ERROR-MSG)
+               LENGTH(LENGTH OF WS-RESRC-LOG-ERROR-MSG)
+           END-EXEC.
+
+       RESOURCE-ACCESS-LOG-DATE-ERROR.
+           EXEC CICS SEND TEXT
+               FROM(WS-RESRC-DATE-ERROR-MSG)
+               LENGTH(LENGTH OF WS-RESRC-DATE-ERROR-MSG)
+           END-EXEC.
