@@ -0,0 +1,26 @@
+      *****************************************************************
+      *    SIGNLKUP - SIGNON TABLE LOOKUP PARAGRAPH                    *
+      *                                                                *
+      *    COPY THIS INTO THE PROCEDURE DIVISION OF ANY CICS PROGRAM   *
+      *    THAT ALSO COPIES SIGNWS INTO WORKING-STORAGE SECTION AND    *
+      *    DFHEIBLK INTO WORKING-STORAGE SECTION.                      *
+      *                                                                *
+      *    PERFORM SIGNON-LOOKUP TO RESOLVE THE OPERATOR CURRENTLY     *
+      *    SIGNED ON AT EIBTRMID INTO WS-CURRENT-OPERATOR-ID.  IF NO   *
+      *    OPERATOR HAS SIGNED ON AT THIS TERMINAL, WS-CURRENT-        *
+      *    OPERATOR-ID IS RETURNED AS SPACES.                          *
+      *****************************************************************
+       SIGNON-LOOKUP.
+           MOVE EIBTRMID TO SIGNON-Q-TERM-ID
+           EXEC CICS READQ TS
+               QUEUE(SIGNON-QUEUE-NAME)
+               INTO(SIGNON-RECORD)
+               LENGTH(LENGTH OF SIGNON-RECORD)
+               ITEM(1)
+               RESP(WS-SIGNON-RESP)
+           END-EXEC
+           IF WS-SIGNON-RESP = DFHRESP(NORMAL)
+               MOVE SIGNON-OPERATOR-ID TO WS-CURRENT-OPERATOR-ID
+           ELSE
+               MOVE SPACES TO WS-CURRENT-OPERATOR-ID
+           END-IF.
