@@ -0,0 +1,29 @@
+      *****************************************************************
+      *    EXCPREC - CICS EXCEPTION (BAD RESPONSE) RECORD LAYOUT       *
+      *                                                                *
+      *    ONE RECORD PER NON-NORMAL EIBRESP CAPTURED BY THE           *
+      *    ERROR-CAPTURE PARAGRAPH IN ERRCAP.CPY.  KEYED BY            *
+      *    TRANSACTION/DATE/TASK/SEQUENCE SO A SINGLE TASK CAN LOG     *
+      *    MORE THAN ONE DEGRADED RESOURCE REQUEST.  SHARED BY THE     *
+      *    CICS LOGGING ROUTINE AND THE NIGHTLY RESPRPT BATCH REPORT   *
+      *    THAT READS THE VSAM FILE EXCEPTF.                           *
+      *                                                                *
+      *    EXCP-KEY-DATE IS THE DATECNVT-NORMALIZED CCYYDDD FOR        *
+      *    EIBDATE, SO THE KEY STAYS UNIQUE ACROSS THE TASK-NUMBER     *
+      *    RESET THAT HAPPENS AT EVERY CICS COLD/WARM START (EXCEPTF   *
+      *    IS APPEND-ONLY AND NEVER PURGED, LIKE AUDITF).              *
+      *****************************************************************
+       01  EXCP-RECORD.
+           05  EXCP-KEY.
+               10  EXCP-KEY-TRAN-ID        PIC X(4).
+               10  EXCP-KEY-DATE           PIC 9(7).
+               10  EXCP-KEY-TASKN          PIC 9(7).
+               10  EXCP-KEY-SEQ            PIC 9(4).
+           05  EXCP-TERM-ID                PIC X(4).
+           05  EXCP-RESP                   PIC S9(8) COMP.
+           05  EXCP-RESP2                  PIC S9(8) COMP.
+           05  EXCP-RLDBK                  PIC X(1).
+               88  EXCP-WAS-ROLLEDBACK     VALUE X'FF'.
+               88  EXCP-WAS-NOT-ROLLEDBACK VALUE X'00'.
+           05  EXCP-DATE-EIB               PIC S9(7) COMP-3.
+           05  EXCP-TIME-EIB               PIC S9(7) COMP-3.
