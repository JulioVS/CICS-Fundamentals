@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    CKPTREC - PSEUDO-CONVERSATIONAL CHECKPOINT RECORD LAYOUT    *
+      *                                                                *
+      *    HELD IN A TEMPORARY-STORAGE QUEUE KEYED BY EIBTRMID SO A    *
+      *    DROPPED SESSION CAN RESUME FROM ITS LAST COMPLETED SCREEN   *
+      *    INSTEAD OF STARTING OVER.  SEE CKPTSAVE.CPY.                *
+      *****************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-QUEUE-NAME.
+               10  CKPT-Q-PREFIX           PIC X(4) VALUE 'CKPT'.
+               10  CKPT-Q-TERM-ID          PIC X(4).
+           05  CKPT-SCREEN-ID              PIC X(4).
+           05  CKPT-TASK-NO                PIC S9(7) COMP-3.
+           05  CKPT-DATA                   PIC X(1000).
