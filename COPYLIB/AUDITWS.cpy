@@ -0,0 +1,21 @@
+      *****************************************************************
+      *    AUDITWS - WORKING STORAGE FOR THE AUDIT TRAIL SUBSYSTEM     *
+      *                                                                *
+      *    COPY THIS INTO WORKING-STORAGE SECTION OF ANY PROGRAM THAT  *
+      *    ALSO COPIES AUDITLOG INTO ITS PROCEDURE DIVISION.  PULLS IN *
+      *    SIGNWS SO AUDIT-LOG-ENTRY CAN TAG THE RECORD WITH THE       *
+      *    OPERATOR CURRENTLY SIGNED ON AT EIBTRMID.                   *
+      *****************************************************************
+       COPY AUDITREC.
+       COPY SIGNWS.
+
+       01  WS-AUDIT-FIELDS.
+           05  WS-AUDIT-RESP               PIC S9(8) COMP.
+           05  WS-AUDIT-RESP2              PIC S9(8) COMP.
+           05  WS-AUDIT-CCYYDDD            PIC 9(7).
+           05  WS-AUDIT-CCYYMMDD           PIC 9(8).
+           05  WS-AUDIT-DATE-VALID         PIC X(1).
+           05  WS-AUDIT-LOG-ERROR-MSG      PIC X(60)
+               VALUE 'AUDIT LOG WRITE/REWRITE FAILED - SEE EIBRESP'.
+           05  WS-AUDIT-DATE-ERROR-MSG     PIC X(60)
+               VALUE 'AUDIT LOG SKIPPED - EIBDATE CENTURY INVALID'.
