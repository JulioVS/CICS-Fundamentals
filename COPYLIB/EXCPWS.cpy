@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    EXCPWS - WORKING STORAGE FOR THE EXCEPTION LOGGING ROUTINE  *
+      *                                                                *
+      *    COPY THIS INTO WORKING-STORAGE SECTION OF ANY PROGRAM THAT  *
+      *    ALSO COPIES ERRCAP INTO ITS PROCEDURE DIVISION.             *
+      *****************************************************************
+       COPY EXCPREC.
+
+       01  WS-EXCP-FIELDS.
+           05  WS-EXCP-SEQ                 PIC 9(4) VALUE ZERO.
+           05  WS-EXCP-RESP                PIC S9(8) COMP.
+           05  WS-EXCP-CCYYDDD             PIC 9(7).
+           05  WS-EXCP-CCYYMMDD            PIC 9(8).
+           05  WS-EXCP-DATE-VALID          PIC X(1).
+           05  WS-EXCP-LOG-ERROR-MSG       PIC X(60)
+               VALUE 'EXCEPTION LOG WRITE FAILED - SEE EIBRESP'.
+           05  WS-EXCP-DATE-ERROR-MSG      PIC X(60)
+               VALUE 'EXCEPTION LOG SKIPPED - EIBDATE CENTURY INVALID'.
