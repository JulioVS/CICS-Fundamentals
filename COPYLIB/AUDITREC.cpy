@@ -0,0 +1,29 @@
+      *****************************************************************
+      *    AUDITREC - TRANSACTION AUDIT TRAIL RECORD LAYOUT           *
+      *                                                                *
+      *    ONE RECORD PER CICS TASK, KEYED BY TERMINAL ID/TASK NUMBER. *
+      *    WRITTEN BY THE AUDIT-LOG-ENTRY/AUDIT-LOG-EXIT PARAGRAPHS IN *
+      *    AUDITLOG.CPY.  SHARED BY THE CICS LOGGING ROUTINE AND THE   *
+      *    BATCH REPORTING PROGRAMS THAT READ THE VSAM FILE AUDITF.    *
+      *                                                                *
+      * CHANGE ACTIVITY :                                              *
+      *   REQ000  - BASE RECORD                                        *
+      *   REQ007  - ADDED AUDIT-OPERATOR-ID                            *
+      *   REVIEW  - ADDED AUDIT-KEY-DATE.  EIBTASKN IS ONLY UNIQUE      *
+      *             UNTIL THE NEXT CICS COLD/WARM START RESETS THE     *
+      *             TASK NUMBER COUNTER, AND THIS FILE IS READ ACROSS  *
+      *             MANY DAYS BY AUDXTRCT/CAPRPT, SO THE KEY NEEDS A    *
+      *             DATE COMPONENT TO STAY UNIQUE.                     *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-KEY.
+               10  AUDIT-KEY-TERM-ID       PIC X(4).
+               10  AUDIT-KEY-DATE          PIC 9(7).
+               10  AUDIT-KEY-TASKN         PIC 9(7).
+           05  AUDIT-TRAN-ID               PIC X(4).
+           05  AUDIT-DATE-EIB              PIC S9(7) COMP-3.
+           05  AUDIT-TIME-EIB              PIC S9(7) COMP-3.
+           05  AUDIT-STATUS                PIC X(1).
+               88  AUDIT-STAT-ENTRY        VALUE 'E'.
+               88  AUDIT-STAT-COMPLETE     VALUE 'C'.
+           05  AUDIT-OPERATOR-ID           PIC X(8).
