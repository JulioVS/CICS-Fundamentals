@@ -0,0 +1,25 @@
+      *****************************************************************
+      *    RESRCREC - DATASET/RESOURCE ACCESS LOG RECORD LAYOUT        *
+      *                                                                *
+      *    ONE RECORD PER FILE CONTROL REQUEST, WRITTEN BY THE         *
+      *    RESOURCE-ACCESS-LOG PARAGRAPH IN RESRCLOG.CPY.  KEYED BY    *
+      *    DATASET/TRANSACTION/DATE/TASK/SEQUENCE SO REPEATED ACCESSES *
+      *    TO THE SAME DATASET WITHIN ONE TASK ARE ALL COUNTED.        *
+      *    SHARED BY THE CICS LOGGING ROUTINE AND THE RESACRPT BATCH   *
+      *    REPORT THAT READS THE VSAM FILE RESRCF.                     *
+      *                                                                *
+      *    RESRC-KEY-DATE IS THE DATECNVT-NORMALIZED CCYYDDD FOR       *
+      *    EIBDATE, SO THE KEY STAYS UNIQUE ACROSS THE TASK-NUMBER     *
+      *    RESET THAT HAPPENS AT EVERY CICS COLD/WARM START (RESRCF    *
+      *    IS APPEND-ONLY AND NEVER PURGED, LIKE AUDITF).              *
+      *****************************************************************
+       01  RESRC-RECORD.
+           05  RESRC-KEY.
+               10  RESRC-KEY-DSNAME        PIC X(8).
+               10  RESRC-KEY-TRAN-ID       PIC X(4).
+               10  RESRC-KEY-DATE          PIC 9(7).
+               10  RESRC-KEY-TASKN         PIC 9(7).
+               10  RESRC-KEY-SEQ           PIC 9(4).
+           05  RESRC-RSRCE                 PIC X(8).
+           05  RESRC-DATE-EIB              PIC S9(7) COMP-3.
+           05  RESRC-TIME-EIB              PIC S9(7) COMP-3.
