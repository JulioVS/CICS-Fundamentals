@@ -0,0 +1,100 @@
+      *****************************************************************
+      *    CKPTSAVE - CHECKPOINT/RESTART PARAGRAPHS                    *
+      *                                                                *
+      *    COPY THIS INTO THE PROCEDURE DIVISION OF ANY MULTI-SCREEN   *
+      *    PSEUDO-CONVERSATIONAL PROGRAM THAT ALSO COPIES CKPTWS INTO  *
+      *    WORKING-STORAGE SECTION AND DFHEIBLK INTO WORKING-STORAGE   *
+      *    SECTION.                                                    *
+      *                                                                *
+      *    PERFORM CHECKPOINT-AFTER-SEND IMMEDIATELY AFTER EACH        *
+      *    EXEC CICS SEND - IT SAVES INTERIM STATE TO A TS QUEUE       *
+      *    KEYED BY EIBTRMID UNCONDITIONALLY, SO A DROPPED SESSION     *
+      *    CAN ALWAYS RESUME FROM THE LAST SCREEN SENT.                *
+      *                                                                *
+      *    PERFORM CHECKPOINT-BEFORE-RECEIVE IMMEDIATELY BEFORE THE    *
+      *    NEXT EXEC CICS RECEIVE - IT USES EIBCALEN (NON-ZERO MEANS   *
+      *    THIS INVOCATION WAS DRIVEN BY A PRIOR EXEC CICS RETURN      *
+      *    TRANSID(...) COMMAREA(...), I.E. IT IS A CONTINUATION OF    *
+      *    AN EXISTING PSEUDO-CONVERSATION, THE SAME TEST CALENCHK     *
+      *    USES TO DETECT FIRST-TIME INVOCATION) TO DECIDE WHETHER TO  *
+      *    RESTORE THE SAVED STATE INTO CKPT-DATA.  TEST                *
+      *    CKPT-RESTART-AVAILABLE AFTERWARDS TO KNOW WHETHER           *
+      *    CKPT-DATA WAS ACTUALLY REFILLED.                            *
+      *                                                                *
+      *    PERFORM CHECKPOINT-DELETE ONCE THE MULTI-SCREEN SEQUENCE    *
+      *    COMPLETES NORMALLY, SO THE QUEUE DOES NOT OUTLIVE THE TASK. *
+      *                                                                *
+      *    CHANGE ACTIVITY :                                           *
+      *      REQ004  - BASE VERSION GATED ON EIBFREE/EIBSYNC/EIBRECV   *
+      *      REVIEW  - THOSE FIELDS ONLY TURN ON AFTER AN EXPLICIT     *
+      *                EXEC CICS FREE/SYNCPOINT, WHICH AN ORDINARY     *
+      *                SEND-THEN-RETURN-TRANSID PSEUDO-CONVERSATION    *
+      *                NEVER ISSUES, SO THE SAVE NEVER FIRED AND       *
+      *                EIBRECV HAS NO BEARING ON WHETHER A TASK IS A   *
+      *                CONTINUATION.  REWORKED TO SAVE UNCONDITIONALLY *
+      *                AFTER EACH SEND AND TO RESTORE BASED ON         *
+      *                EIBCALEN, WHICH ACTUALLY DETECTS A CONTINUATION.*
+      *      REVIEW  - CHECKPOINT-SAVE NOW DELETES THE QUEUE BEFORE    *
+      *                WRITING (SAME DELETE-THEN-WRITE PATTERN AS      *
+      *                CICS/SIGNON.CBL'S SIGNON TABLE) SO EACH SAVE    *
+      *                REPLACES THE PRIOR ITEM INSTEAD OF APPENDING TO *
+      *                IT - OTHERWISE CHECKPOINT-RESTORE'S ITEM(1)     *
+      *                READ WOULD ALWAYS RETURN THE FIRST SCREEN EVER  *
+      *                SAVED, NOT THE LAST ONE, AND CHECKS RESP AFTER  *
+      *                THE WRITEQ SO A FAILED SAVE IS NOT SILENT.      *
+      *****************************************************************
+       CHECKPOINT-SAVE.
+           MOVE EIBTRMID           TO CKPT-Q-TERM-ID
+           MOVE WS-CURRENT-SCREEN-ID TO CKPT-SCREEN-ID
+           MOVE EIBTASKN           TO CKPT-TASK-NO
+           EXEC CICS DELETEQ TS
+               QUEUE(CKPT-QUEUE-NAME)
+               RESP(WS-CKPT-RESP)
+           END-EXEC
+           EXEC CICS WRITEQ TS
+               QUEUE(CKPT-QUEUE-NAME)
+               FROM(CKPT-RECORD)
+               LENGTH(LENGTH OF CKPT-RECORD)
+               RESP(WS-CKPT-RESP)
+           END-EXEC
+           IF WS-CKPT-RESP NOT = DFHRESP(NORMAL)
+               PERFORM CHECKPOINT-SAVE-ERROR
+           END-IF.
+
+       CHECKPOINT-SAVE-ERROR.
+           EXEC CICS SEND TEXT
+               FROM(WS-CKPT-SAVE-ERROR-MSG)
+               LENGTH(LENGTH OF WS-CKPT-SAVE-ERROR-MSG)
+           END-EXEC.
+
+       CHECKPOINT-RESTORE.
+           MOVE EIBTRMID           TO CKPT-Q-TERM-ID
+           EXEC CICS READQ TS
+               QUEUE(CKPT-QUEUE-NAME)
+               INTO(CKPT-RECORD)
+               LENGTH(LENGTH OF CKPT-RECORD)
+               ITEM(1)
+               RESP(WS-CKPT-RESP)
+           END-EXEC
+           IF WS-CKPT-RESP = DFHRESP(NORMAL)
+               SET CKPT-RESTART-AVAILABLE TO TRUE
+           ELSE
+               SET CKPT-RESTART-NOT-AVAILABLE TO TRUE
+           END-IF.
+
+       CHECKPOINT-DELETE.
+           MOVE EIBTRMID           TO CKPT-Q-TERM-ID
+           EXEC CICS DELETEQ TS
+               QUEUE(CKPT-QUEUE-NAME)
+               RESP(WS-CKPT-RESP)
+           END-EXEC.
+
+       CHECKPOINT-AFTER-SEND.
+           PERFORM CHECKPOINT-SAVE.
+
+       CHECKPOINT-BEFORE-RECEIVE.
+           IF EIBCALEN NOT = ZERO
+               PERFORM CHECKPOINT-RESTORE
+           ELSE
+               SET CKPT-RESTART-NOT-AVAILABLE TO TRUE
+           END-IF.
