@@ -0,0 +1,24 @@
+      *****************************************************************
+      *    AIDCHECK - COMMON AID-KEY VALIDATION PARAGRAPHS             *
+      *                                                                *
+      *    COPY THIS INTO THE PROCEDURE DIVISION OF ANY CICS PROGRAM   *
+      *    THAT ALSO COPIES AIDKEYS INTO WORKING-STORAGE SECTION AND   *
+      *    DFHEIBLK INTO WORKING-STORAGE SECTION.                      *
+      *                                                                *
+      *    PERFORM AID-KEY-VALIDATE ONCE PER INPUT TO REFRESH THE      *
+      *    SYMBOLIC 88-LEVEL CONDITIONS FROM EIBAID, THEN TEST THE     *
+      *    CONDITIONS THE SCREEN SUPPORTS (AID-ENTER, AID-PF3, ...).   *
+      *    PERFORM UNSUPPORTED-KEY-ERROR WHEN NONE OF THEM ARE TRUE,   *
+      *    TO SEND A CONSISTENT MESSAGE INSTEAD OF EACH PROGRAM        *
+      *    ROLLING ITS OWN.                                            *
+      *****************************************************************
+       AID-KEY-VALIDATE.
+           MOVE EIBAID TO WS-EIBAID-SAVE.
+
+       UNSUPPORTED-KEY-ERROR.
+           EXEC CICS SEND TEXT
+               FROM(WS-AID-ERROR-MSG)
+               LENGTH(LENGTH OF WS-AID-ERROR-MSG)
+               ERASE
+               FREEKB
+           END-EXEC.
