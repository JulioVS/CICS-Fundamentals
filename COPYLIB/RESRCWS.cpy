@@ -0,0 +1,19 @@
+      *****************************************************************
+      *    RESRCWS - WORKING STORAGE FOR THE RESOURCE ACCESS LOGGING   *
+      *              ROUTINE                                           *
+      *                                                                *
+      *    COPY THIS INTO WORKING-STORAGE SECTION OF ANY PROGRAM THAT  *
+      *    ALSO COPIES RESRCLOG INTO ITS PROCEDURE DIVISION.           *
+      *****************************************************************
+       COPY RESRCREC.
+
+       01  WS-RESRC-FIELDS.
+           05  WS-RESRC-SEQ                PIC 9(4) VALUE ZERO.
+           05  WS-RESRC-RESP               PIC S9(8) COMP.
+           05  WS-RESRC-CCYYDDD            PIC 9(7).
+           05  WS-RESRC-CCYYMMDD           PIC 9(8).
+           05  WS-RESRC-DATE-VALID         PIC X(1).
+           05  WS-RESRC-LOG-ERROR-MSG      PIC X(60)
+               VALUE 'RESOURCE ACCESS LOG WRITE FAILED - SEE EIBRESP'.
+           05  WS-RESRC-DATE-ERROR-MSG     PIC X(60)
+               VALUE 'RESOURCE LOG SKIPPED - EIBDATE CENTURY INVALID'.
