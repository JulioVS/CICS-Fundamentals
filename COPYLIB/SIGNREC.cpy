@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    SIGNREC - SIGNON TABLE RECORD LAYOUT                        *
+      *                                                                *
+      *    ONE TS QUEUE PER TERMINAL, KEYED BY EIBTRMID, HOLDING THE   *
+      *    OPERATOR ID CURRENTLY SIGNED ON AT THAT TERMINAL.  WRITTEN  *
+      *    BY THE SIGNON TRANSACTION (SIGNON.CBL) AND READ BY THE      *
+      *    SIGNON-LOOKUP PARAGRAPH IN SIGNLKUP.CPY.                    *
+      *****************************************************************
+       01  SIGNON-RECORD.
+           05  SIGNON-QUEUE-NAME.
+               10  SIGNON-Q-PREFIX         PIC X(4) VALUE 'SIGN'.
+               10  SIGNON-Q-TERM-ID        PIC X(4).
+           05  SIGNON-OPERATOR-ID          PIC X(8).
+           05  SIGNON-DATE-EIB             PIC S9(7) COMP-3.
+           05  SIGNON-TIME-EIB             PIC S9(7) COMP-3.
