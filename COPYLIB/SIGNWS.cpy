@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    SIGNWS - WORKING STORAGE FOR THE SIGNON LOOKUP ROUTINE      *
+      *                                                                *
+      *    COPY THIS INTO WORKING-STORAGE SECTION OF ANY PROGRAM THAT  *
+      *    ALSO COPIES SIGNLKUP INTO ITS PROCEDURE DIVISION.           *
+      *****************************************************************
+       COPY SIGNREC.
+
+       01  WS-SIGNON-FIELDS.
+           05  WS-SIGNON-RESP              PIC S9(8) COMP.
+           05  WS-CURRENT-OPERATOR-ID      PIC X(8).
