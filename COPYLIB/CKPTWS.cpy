@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    CKPTWS - WORKING STORAGE FOR THE CHECKPOINT/RESTART         *
+      *             SUBSYSTEM                                          *
+      *                                                                *
+      *    COPY THIS INTO WORKING-STORAGE SECTION OF ANY MULTI-SCREEN  *
+      *    PSEUDO-CONVERSATIONAL PROGRAM THAT ALSO COPIES CKPTSAVE     *
+      *    INTO ITS PROCEDURE DIVISION.  SET WS-CURRENT-SCREEN-ID      *
+      *    BEFORE PERFORMING CHECKPOINT-SAVE, AND MOVE CKPT-DATA TO/   *
+      *    FROM THIS PROGRAM'S OWN COMMAREA AS NEEDED.                 *
+      *****************************************************************
+       COPY CKPTREC.
+
+       01  WS-CKPT-FIELDS.
+           05  WS-CKPT-RESP                PIC S9(8) COMP.
+           05  WS-CURRENT-SCREEN-ID        PIC X(4).
+           05  WS-CKPT-RESTART-FLAG        PIC X(1).
+               88  CKPT-RESTART-AVAILABLE     VALUE 'Y'.
+               88  CKPT-RESTART-NOT-AVAILABLE VALUE 'N'.
+           05  WS-CKPT-SAVE-ERROR-MSG      PIC X(60)
+               VALUE 'CHECKPOINT SAVE FAILED - SEE EIBRESP'.
