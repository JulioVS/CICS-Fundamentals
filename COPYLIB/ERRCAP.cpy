@@ -0,0 +1,63 @@
+      *****************************************************************
+      *    ERRCAP - ABEND/BAD-RESPONSE CAPTURE PARAGRAPH               *
+      *                                                                *
+      *    COPY THIS INTO THE PROCEDURE DIVISION OF ANY CICS PROGRAM   *
+      *    THAT ALSO COPIES EXCPWS INTO WORKING-STORAGE SECTION AND    *
+      *    DFHEIBLK INTO WORKING-STORAGE SECTION.                      *
+      *                                                                *
+      *    PERFORM ERROR-CAPTURE IMMEDIATELY AFTER ANY EXEC CICS       *
+      *    COMMAND THAT COULD DEGRADE WITHOUT ABENDING THE TASK (FILE  *
+      *    CONTROL, TS/TD QUEUE, LINK, ETC).  A NON-NORMAL EIBRESP IS  *
+      *    LOGGED TO THE VSAM EXCEPTIONS FILE ALONG WITH EIBRESP2 AND  *
+      *    EIBRLDBK SO THE NIGHTLY RESPRPT BATCH REPORT CAN SHOW       *
+      *    CREEPING RESOURCE CONTENTION BEFORE IT ABENDS SOMETHING.    *
+      *                                                                *
+      *    EXCP-KEY-DATE IS THE DATECNVT-NORMALIZED CCYYDDD FOR        *
+      *    EIBDATE, SO THE KEY STAYS UNIQUE ACROSS THE TASK-NUMBER     *
+      *    RESET THAT HAPPENS AT EVERY CICS COLD/WARM START.  A        *
+      *    NON-NORMAL RESPONSE FROM THE WRITE ITSELF IS SURFACED VIA   *
+      *    ERROR-CAPTURE-ERROR RATHER THAN DISCARDED, AND AN           *
+      *    UNVALIDATABLE EIBDATE CENTURY SKIPS THE WRITE ENTIRELY      *
+      *    RATHER THAN LOG A RECORD KEYED BY A ZEROED EXCP-KEY-DATE.   *
+      *****************************************************************
+       ERROR-CAPTURE.
+           IF EIBRESP NOT = DFHRESP(NORMAL)
+               ADD 1 TO WS-EXCP-SEQ
+               MOVE EIBTRNID           TO EXCP-KEY-TRAN-ID
+               CALL 'DATECNVT' USING EIBDATE WS-EXCP-CCYYDDD
+                   WS-EXCP-CCYYMMDD WS-EXCP-DATE-VALID
+               IF WS-EXCP-DATE-VALID NOT = 'Y'
+                   PERFORM ERROR-CAPTURE-DATE-ERROR
+               ELSE
+                   MOVE WS-EXCP-CCYYDDD    TO EXCP-KEY-DATE
+                   MOVE EIBTASKN           TO EXCP-KEY-TASKN
+                   MOVE WS-EXCP-SEQ        TO EXCP-KEY-SEQ
+                   MOVE EIBTRMID           TO EXCP-TERM-ID
+                   MOVE EIBRESP            TO EXCP-RESP
+                   MOVE EIBRESP2           TO EXCP-RESP2
+                   MOVE EIBRLDBK           TO EXCP-RLDBK
+                   MOVE EIBDATE            TO EXCP-DATE-EIB
+                   MOVE EIBTIME            TO EXCP-TIME-EIB
+                   EXEC CICS WRITE
+                       FILE('EXCEPTF')
+                       FROM(EXCP-RECORD)
+                       RIDFLD(EXCP-KEY)
+                       RESP(WS-EXCP-RESP)
+                   END-EXEC
+                   IF WS-EXCP-RESP NOT = DFHRESP(NORMAL)
+                       PERFORM ERROR-CAPTURE-ERROR
+                   END-IF
+               END-IF
+           END-IF.
+
+       ERROR-CAPTURE-ERROR.
+           EXEC CICS SEND TEXT
+               FROM(WS-EXCP-LOG-ERROR-MSG)
+               LENGTH(LENGTH OF WS-EXCP-LOG-ERROR-MSG)
+           END-EXEC.
+
+       ERROR-CAPTURE-DATE-ERROR.
+           EXEC CICS SEND TEXT
+               FROM(WS-EXCP-DATE-ERROR-MSG)
+               LENGTH(LENGTH OF WS-EXCP-DATE-ERROR-MSG)
+           END-EXEC.
