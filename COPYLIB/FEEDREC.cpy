@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    FEEDREC - NIGHTLY TASK ACTIVITY FEED RECORD LAYOUT          *
+      *                                                                *
+      *    ONE FIXED-FORMAT RECORD PER HOUR OF THE DAY (00-23),        *
+      *    WRITTEN BY AUDXTRCT FOR PICKUP BY THE ENTERPRISE JOB        *
+      *    SCHEDULER'S MONITORING DASHBOARD.                           *
+      *****************************************************************
+       01  FEED-RECORD.
+           05  FEED-RUN-DATE               PIC 9(8).
+           05  FEED-HOUR                   PIC 9(2).
+           05  FEED-TRAN-COUNT             PIC 9(7).
+           05  FEED-PEAK-TASKN             PIC 9(7).
