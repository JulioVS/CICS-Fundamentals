@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    CALENWS - WORKING STORAGE FOR THE COMMAREA LENGTH CHECK     *
+      *                                                                *
+      *    COPY THIS INTO WORKING-STORAGE SECTION OF ANY PSEUDO-       *
+      *    CONVERSATIONAL PROGRAM THAT ALSO COPIES CALENCHK INTO ITS   *
+      *    PROCEDURE DIVISION.  MOVE THE LENGTH OF THIS PROGRAM'S OWN  *
+      *    COMMAREA RECORD (E.G. "LENGTH OF DFHCOMMAREA") INTO         *
+      *    WS-EXPECTED-CALEN BEFORE PERFORMING COMMAREA-LENGTH-CHECK.  *
+      *****************************************************************
+       01  WS-CALEN-FIELDS.
+           05  WS-EXPECTED-CALEN           PIC S9(4) COMP.
+           05  WS-CALEN-ERROR-MSG          PIC X(60)
+               VALUE 'COMMAREA LENGTH MISMATCH - TASK ABENDED'.
