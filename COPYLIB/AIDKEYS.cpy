@@ -0,0 +1,43 @@
+      *****************************************************************
+      *    AIDKEYS - SYMBOLIC CONDITIONS FOR EIBAID                    *
+      *                                                                *
+      *    COPY THIS INTO WORKING-STORAGE SECTION OF ANY SCREEN-       *
+      *    HANDLING CICS PROGRAM.  EIBAID ITSELF LIVES IN DFHEIBLK AND *
+      *    IS NOT TOUCHED - PERFORM AID-KEY-VALIDATE (SEE AIDCHECK.CPY)*
+      *    TO COPY EIBAID INTO WS-EIBAID-SAVE, THEN TEST THE 88-LEVEL  *
+      *    CONDITIONS BELOW (AID-ENTER, AID-PF3, AID-CLEAR, ETC.)      *
+      *    INSTEAD OF HARDCODING THE RAW ATTENTION-IDENTIFIER VALUES.  *
+      *****************************************************************
+       01  WS-EIBAID-SAVE                  PIC X(1).
+           88  AID-ENTER                   VALUE X'7D'.
+           88  AID-CLEAR                   VALUE X'6D'.
+           88  AID-PA1                     VALUE X'6C'.
+           88  AID-PA2                     VALUE X'6E'.
+           88  AID-PA3                     VALUE X'6B'.
+           88  AID-PF1                     VALUE X'F1'.
+           88  AID-PF2                     VALUE X'F2'.
+           88  AID-PF3                     VALUE X'F3'.
+           88  AID-PF4                     VALUE X'F4'.
+           88  AID-PF5                     VALUE X'F5'.
+           88  AID-PF6                     VALUE X'F6'.
+           88  AID-PF7                     VALUE X'F7'.
+           88  AID-PF8                     VALUE X'F8'.
+           88  AID-PF9                     VALUE X'F9'.
+           88  AID-PF10                    VALUE X'7A'.
+           88  AID-PF11                    VALUE X'7B'.
+           88  AID-PF12                    VALUE X'7C'.
+           88  AID-PF13                    VALUE X'C1'.
+           88  AID-PF14                    VALUE X'C2'.
+           88  AID-PF15                    VALUE X'C3'.
+           88  AID-PF16                    VALUE X'C4'.
+           88  AID-PF17                    VALUE X'C5'.
+           88  AID-PF18                    VALUE X'C6'.
+           88  AID-PF19                    VALUE X'C7'.
+           88  AID-PF20                    VALUE X'C8'.
+           88  AID-PF21                    VALUE X'C9'.
+           88  AID-PF22                    VALUE X'4A'.
+           88  AID-PF23                    VALUE X'4B'.
+           88  AID-PF24                    VALUE X'4C'.
+
+       01  WS-AID-ERROR-MSG                PIC X(60)
+           VALUE 'INVALID KEY - PRESS ENTER OR A VALID PF KEY'.
