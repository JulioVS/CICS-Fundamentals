@@ -0,0 +1,24 @@
+      *****************************************************************
+      *    CALENCHK - COMMAREA LENGTH RECONCILIATION PARAGRAPH         *
+      *                                                                *
+      *    COPY THIS INTO THE PROCEDURE DIVISION OF ANY PSEUDO-        *
+      *    CONVERSATIONAL PROGRAM THAT ALSO COPIES CALENWS INTO        *
+      *    WORKING-STORAGE SECTION AND DFHEIBLK INTO WORKING-STORAGE   *
+      *    SECTION.                                                    *
+      *                                                                *
+      *    PERFORM COMMAREA-LENGTH-CHECK AT THE TOP OF THE PROGRAM,    *
+      *    AFTER THE USUAL "IF EIBCALEN = 0" FIRST-TIME-INVOCATION     *
+      *    TEST, TO FORCE A CONTROLLED ABEND RATHER THAN LET THE       *
+      *    PROGRAM RUN ON AGAINST A TRUNCATED OR OVERSIZED COMMAREA.   *
+      *****************************************************************
+       COMMAREA-LENGTH-CHECK.
+           IF EIBCALEN NOT = WS-EXPECTED-CALEN
+               EXEC CICS SEND TEXT
+                   FROM(WS-CALEN-ERROR-MSG)
+                   LENGTH(LENGTH OF WS-CALEN-ERROR-MSG)
+                   ERASE
+               END-EXEC
+               EXEC CICS ABEND
+                   ABCODE('CLEN')
+               END-EXEC
+           END-IF.
