@@ -0,0 +1,89 @@
+      *****************************************************************
+      *    SIGNON - OPERATOR SIGNON TRANSACTION                        *
+      *                                                                *
+      *    CAPTURES THE OPERATOR ID KEYED IN AT A TERMINAL AND STORES  *
+      *    IT IN THE TS-QUEUE-BACKED SIGNON TABLE, KEYED BY EIBTRMID,  *
+      *    SO OTHER TRANSACTIONS CAN LOOK UP WHO IS CURRENTLY SIGNED   *
+      *    ON AT A GIVEN TERMINAL (SEE SIGNLKUP.CPY) WHEN THEY WRITE   *
+      *    TO THE AUDIT TRAIL.                                         *
+      *                                                                *
+      *    3000-STORE-SIGNON'S WRITEQ TS RESP IS TESTED BY THE CALLER  *
+      *    SO A FAILED STORE REPORTS SIGNON FAILED RATHER THAN THE     *
+      *    CONFIRM MESSAGE.                                            *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGNON.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY DFHEIBLK.
+       COPY SIGNWS.
+
+       01  WS-SIGNON-SCREEN-MSG            PIC X(40)
+           VALUE 'ENTER YOUR OPERATOR ID AND PRESS ENTER'.
+       01  WS-SIGNON-CONFIRM-MSG           PIC X(40)
+           VALUE 'SIGNED ON SUCCESSFULLY'.
+       01  WS-SIGNON-FAILED-MSG            PIC X(40)
+           VALUE 'SIGNON FAILED - PLEASE TRY AGAIN'.
+       01  WS-OPERATOR-INPUT               PIC X(8).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-SIGNON-SCREEN
+           ELSE
+               PERFORM 2000-RECEIVE-OPERATOR-ID
+           END-IF
+           EXEC CICS RETURN
+           END-EXEC
+           GOBACK.
+
+       1000-SEND-SIGNON-SCREEN.
+           EXEC CICS SEND TEXT
+               FROM(WS-SIGNON-SCREEN-MSG)
+               LENGTH(LENGTH OF WS-SIGNON-SCREEN-MSG)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID(EIBTRNID)
+               COMMAREA(WS-OPERATOR-INPUT)
+               LENGTH(LENGTH OF WS-OPERATOR-INPUT)
+           END-EXEC.
+
+       2000-RECEIVE-OPERATOR-ID.
+           EXEC CICS RECEIVE
+               INTO(WS-OPERATOR-INPUT)
+               LENGTH(LENGTH OF WS-OPERATOR-INPUT)
+               RESP(WS-SIGNON-RESP)
+           END-EXEC
+           IF WS-SIGNON-RESP = DFHRESP(NORMAL)
+               PERFORM 3000-STORE-SIGNON
+               IF WS-SIGNON-RESP = DFHRESP(NORMAL)
+                   MOVE WS-SIGNON-CONFIRM-MSG TO WS-SIGNON-SCREEN-MSG
+               ELSE
+                   MOVE WS-SIGNON-FAILED-MSG TO WS-SIGNON-SCREEN-MSG
+               END-IF
+           ELSE
+               MOVE WS-SIGNON-FAILED-MSG TO WS-SIGNON-SCREEN-MSG
+           END-IF
+           EXEC CICS SEND TEXT
+               FROM(WS-SIGNON-SCREEN-MSG)
+               LENGTH(LENGTH OF WS-SIGNON-SCREEN-MSG)
+               ERASE
+               FREEKB
+           END-EXEC.
+
+       3000-STORE-SIGNON.
+           MOVE EIBTRMID           TO SIGNON-Q-TERM-ID
+           MOVE WS-OPERATOR-INPUT  TO SIGNON-OPERATOR-ID
+           MOVE EIBDATE            TO SIGNON-DATE-EIB
+           MOVE EIBTIME            TO SIGNON-TIME-EIB
+           EXEC CICS DELETEQ TS
+               QUEUE(SIGNON-QUEUE-NAME)
+               RESP(WS-SIGNON-RESP)
+           END-EXEC
+           EXEC CICS WRITEQ TS
+               QUEUE(SIGNON-QUEUE-NAME)
+               FROM(SIGNON-RECORD)
+               LENGTH(LENGTH OF SIGNON-RECORD)
+               RESP(WS-SIGNON-RESP)
+           END-EXEC.
